@@ -0,0 +1,28 @@
+000010*----------------------------------------------------------------*
+000020*    MY-COPY-BOOK
+000030*    SHARED RECORD LAYOUT FOR THE FILE1 DATAREC.
+000040*    COPY THIS BOOK INTO THE FILE SECTION OF ANY PROGRAM THAT
+000050*    READS OR WRITES FILE1 SO THE FIELD BOUNDARIES ARE DEFINED
+000060*    IN EXACTLY ONE PLACE.  TOTAL LENGTH MUST REMAIN 1968 BYTES
+000070*    TO MATCH THE PHYSICAL FILE1 RECORD SIZE.
+000080*----------------------------------------------------------------*
+000090*    MODIFICATION HISTORY.
+000100*    DATE       INIT  DESCRIPTION
+000110*    08/08/26   DLH   ORIGINAL FIELD-LEVEL BREAKDOWN OF DATAREC.
+000120*----------------------------------------------------------------*
+000130     05  DR-RECORD-KEY.
+000140         10  DR-ACCOUNT-NUMBER       PIC 9(08).
+000150         10  DR-POLICY-NUMBER        PIC 9(06).
+000160     05  DR-EFFECTIVE-DATE           PIC 9(08).
+000170     05  DR-EXPIRATION-DATE          PIC 9(08).
+000180     05  DR-AMOUNT-FIELDS.
+000190         10  DR-PREMIUM-AMOUNT       PIC S9(9)V99 COMP-3.
+000200         10  DR-CLAIM-AMOUNT         PIC S9(9)V99 COMP-3.
+000210         10  DR-BALANCE-AMOUNT       PIC S9(9)V99 COMP-3.
+000220     05  DR-STATUS-CODE              PIC X(02).
+000230         88  DR-STATUS-ACTIVE            VALUE 'AC'.
+000240         88  DR-STATUS-SUSPENDED         VALUE 'SU'.
+000250         88  DR-STATUS-CANCELLED         VALUE 'CX'.
+000260         88  DR-STATUS-PENDING           VALUE 'PN'.
+000270     05  DR-ITEM-A-CODE              PIC 9(02).
+000280     05  FILLER                      PIC X(1916).
