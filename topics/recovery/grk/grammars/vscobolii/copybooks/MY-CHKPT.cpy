@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020*    MY-CHKPT
+000030*    RESTART/CHECKPOINT RECORD LAYOUT FOR THE FILE1 READ LOOP.
+000040*    COPY INTO BOTH THE FD AND THE WORKING-STORAGE COPY OF THE
+000050*    CHECKPOINT FILE, THE SAME WAY MY-COPY-BOOK IS SHARED FOR
+000060*    DATAREC.
+000070*----------------------------------------------------------------*
+000080*    MODIFICATION HISTORY.
+000090*    DATE       INIT  DESCRIPTION
+000100*    08/08/26   DLH   ORIGINAL CHECKPOINT RECORD.
+000110*----------------------------------------------------------------*
+000120     05  CK-LAST-KEY-PROCESSED       PIC X(14).
+000130     05  CK-RECORD-COUNT             PIC 9(08) COMP.
+000140     05  FILLER                      PIC X(18).
