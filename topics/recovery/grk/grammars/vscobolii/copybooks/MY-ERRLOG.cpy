@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------------*
+000020*    MY-ERRLOG
+000030*    AUDIT/ERROR LOG RECORD LAYOUT.  SHARED BY ANY PROGRAM THAT
+000040*    LOGS AN ERROR CONDITION INSTEAD OF ABENDING OUTRIGHT, SO
+000050*    THE LOG CAN BE READ BY A SINGLE UTILITY REGARDLESS OF WHICH
+000060*    PROGRAM WROTE THE ENTRY.
+000070*----------------------------------------------------------------*
+000080*    MODIFICATION HISTORY.
+000090*    DATE       INIT  DESCRIPTION
+000100*    08/08/26   DLH   ORIGINAL ERROR LOG RECORD.
+000110*----------------------------------------------------------------*
+000120     05  EL-LOG-DATE                 PIC 9(08).
+000130     05  EL-LOG-TIME                 PIC 9(08).
+000140     05  EL-PROGRAM-NAME              PIC X(08).
+000150     05  EL-PARAGRAPH-NAME            PIC X(12).
+000160     05  EL-RECORD-KEY                PIC X(14).
+000170     05  EL-ERROR-TEXT                PIC X(40).
+000180     05  EL-RESULT-CODE               PIC 9(04).
+000190     05  FILLER                       PIC X(10).
