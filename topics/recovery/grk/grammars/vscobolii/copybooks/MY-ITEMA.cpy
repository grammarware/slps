@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020*    MY-ITEMA
+000030*    ITEM-A REFERENCE TABLE RECORD.  ONE ENTRY PER ITEM-A CODE,
+000040*    KEYED ON IA-ITEM-A-CODE IN THE INDEXED MASTER.  MAINTAINED
+000050*    BY MY-ITEMA-MAINT; READ BY ANY PROGRAM THAT NEEDS TO RESOLVE
+000060*    AN ITEM-A CODE TO ITS BUSINESS DESCRIPTION.
+000070*----------------------------------------------------------------*
+000080*    MODIFICATION HISTORY.
+000090*    DATE       INIT  DESCRIPTION
+000100*    08/08/26   DLH   ORIGINAL REFERENCE RECORD.
+000110*----------------------------------------------------------------*
+000120     05  IA-ITEM-A-CODE               PIC 9(02).
+000130     05  IA-DESCRIPTION                PIC X(30).
+000140     05  IA-PROCESSING-RULE            PIC X(02).
+000150     05  IA-ACTIVE-SWITCH               PIC X(01).
+000160         88  IA-ACTIVE                      VALUE 'Y'.
+000170         88  IA-INACTIVE                    VALUE 'N'.
+000180     05  FILLER                        PIC X(15).
