@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020*    MY-ITEMTX
+000030*    MAINTENANCE TRANSACTION RECORD FOR THE ITEM-A REFERENCE
+000040*    TABLE.  ONE TRANSACTION ADDS, CHANGES OR DEACTIVATES ONE
+000050*    ITEM-A CODE.
+000060*----------------------------------------------------------------*
+000070*    MODIFICATION HISTORY.
+000080*    DATE       INIT  DESCRIPTION
+000090*    08/08/26   DLH   ORIGINAL TRANSACTION RECORD.
+000100*----------------------------------------------------------------*
+000110     05  IT-ACTION-CODE               PIC X(01).
+000120         88  IT-ACTION-ADD                  VALUE 'A'.
+000130         88  IT-ACTION-CHANGE               VALUE 'C'.
+000140         88  IT-ACTION-DEACTIVATE           VALUE 'D'.
+000150     05  IT-ITEM-A-CODE                PIC 9(02).
+000160     05  IT-DESCRIPTION                PIC X(30).
+000170     05  IT-PROCESSING-RULE            PIC X(02).
+000180     05  FILLER                        PIC X(39).
