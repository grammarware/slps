@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020*    MY-FILELST
+000030*    DRIVER RECORD TELLING MY-TEST-PROGRAM HOW MANY OF THE
+000040*    FILE1/FILE1B/FILE1C INPUT SLOTS ARE ACTIVE FOR TONIGHT'S
+000050*    RUN.  LETS ONE SUBMISSION PROCESS SEVERAL REGIONAL FILE1
+000060*    EXTRACTS IN ONE BATCH WINDOW INSTEAD OF ONE SUBMISSION
+000070*    PER EXTRACT.
+000080*----------------------------------------------------------------*
+000090*    MODIFICATION HISTORY.
+000100*    DATE       INIT  DESCRIPTION
+000110*    08/08/26   DLH   ORIGINAL DRIVER RECORD.
+000120*----------------------------------------------------------------*
+000130     05  FL-ACTIVE-FILE-COUNT        PIC 9(01).
+000140     05  FILLER                      PIC X(09).
