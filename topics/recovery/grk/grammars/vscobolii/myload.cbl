@@ -0,0 +1,136 @@
+000010*----------------------------------------------------------------*
+000020*    MY-LOAD-PROGRAM REBUILDS THE INDEXED COMPANION OF FILE1,
+000030*    MY-FILE1-INDEXED, FROM THE SEQUENTIAL FILE1 EXTRACT.  RUN
+000040*    THIS AFTER ANY NIGHT'S FILE1 LOAD SO AD HOC LOOKUPS AND
+000050*    SINGLE-RECORD CORRECTIONS CAN GO STRAIGHT AT A DATAREC BY
+000060*    KEY INSTEAD OF A FULL SEQUENTIAL PASS AND REWRITE.
+000070*----------------------------------------------------------------*
+000080  IDENTIFICATION DIVISION.
+000090  PROGRAM-ID.     MY-LOAD-PROGRAM.
+000100  AUTHOR.         D L HARGROVE.
+000110  INSTALLATION.   DATA PROCESSING CENTER.
+000120  DATE-WRITTEN.   08/08/26.
+000130  DATE-COMPILED.
+000140*----------------------------------------------------------------*
+000150*    MODIFICATION HISTORY.
+000160*    DATE       INIT  DESCRIPTION
+000170*    08/08/26   DLH   ORIGINAL PROGRAM.
+000175*    08/08/26   DLH   1000-INITIALIZE NOW CHECKS WS-FILE1X-STATUS
+000176*                     AFTER OPEN OUTPUT - VSAM REFUSES OPEN OUTPUT
+000177*                     ON AN ALREADY-LOADED KSDS UNLESS THE CLUSTER
+000178*                     WAS DEFINED WITH REUSE, AND NOTHING WAS
+000179*                     CATCHING THAT FAILURE BEFORE 2000-LOAD-RECORD
+000180*                     STARTED WRITING.
+000181*----------------------------------------------------------------*
+
+000190  ENVIRONMENT DIVISION.
+
+000200  INPUT-OUTPUT SECTION.
+000210  FILE-CONTROL.
+000220      SELECT FILE1 ASSIGN INOUT00
+000230          FILE STATUS IS WS-FILE1-STATUS.
+000240      SELECT MY-FILE1-INDEXED ASSIGN FILE1X
+000250          ORGANIZATION IS INDEXED
+000260          ACCESS MODE IS DYNAMIC
+000270          RECORD KEY IS DRX-RECORD-KEY
+000280          FILE STATUS IS WS-FILE1X-STATUS.
+
+000290  DATA DIVISION.
+
+000300  FILE SECTION.
+
+000310  FD  FILE1
+000320      LABEL RECORD STANDARD.
+000330  01  DATAREC.
+000340      COPY MY-COPY-BOOK.
+
+000350  FD  MY-FILE1-INDEXED.
+000360  01  FILE1-INDEXED-RECORD.
+000370      COPY MY-COPY-BOOK
+000380          REPLACING ==DR-RECORD-KEY==      BY ==DRX-RECORD-KEY==
+000390              ==DR-ACCOUNT-NUMBER==    BY ==DRX-ACCOUNT-NUMBER==
+000400              ==DR-POLICY-NUMBER==     BY ==DRX-POLICY-NUMBER==
+000410              ==DR-EFFECTIVE-DATE==    BY ==DRX-EFFECTIVE-DATE==
+000420              ==DR-EXPIRATION-DATE==   BY ==DRX-EXPIRATION-DATE==
+000430              ==DR-AMOUNT-FIELDS==     BY ==DRX-AMOUNT-FIELDS==
+000440              ==DR-PREMIUM-AMOUNT==    BY ==DRX-PREMIUM-AMOUNT==
+000450              ==DR-CLAIM-AMOUNT==      BY ==DRX-CLAIM-AMOUNT==
+000460              ==DR-BALANCE-AMOUNT==    BY ==DRX-BALANCE-AMOUNT==
+000470              ==DR-STATUS-CODE==       BY ==DRX-STATUS-CODE==
+000480              ==DR-STATUS-ACTIVE==     BY ==DRX-STATUS-ACTIVE==
+000490              ==DR-STATUS-SUSPENDED==  BY ==DRX-STATUS-SUSPENDED==
+000500              ==DR-STATUS-CANCELLED==  BY ==DRX-STATUS-CANCELLED==
+000510              ==DR-STATUS-PENDING==    BY ==DRX-STATUS-PENDING==
+000520              ==DR-ITEM-A-CODE==       BY ==DRX-ITEM-A-CODE==.
+
+000530  WORKING-STORAGE SECTION.
+
+000540  77  WS-FILE1-STATUS                 PIC X(02).
+000550  77  WS-FILE1X-STATUS                PIC X(02).
+
+000560  77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+000570      88  WS-EOF-YES                      VALUE 'Y'.
+000580      88  WS-EOF-NO                       VALUE 'N'.
+
+000590  77  WS-LOAD-COUNT                   PIC 9(08) COMP VALUE ZERO.
+000600  77  WS-REJECT-COUNT                 PIC 9(08) COMP VALUE ZERO.
+
+000610  PROCEDURE DIVISION.
+
+000620  0000-MAINLINE.
+000630      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640      PERFORM 2000-LOAD-RECORD THRU 2000-EXIT
+000650          UNTIL WS-EOF-YES.
+000660      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000670      GO TO 9999-EXIT.
+
+000680  1000-INITIALIZE.
+000690      OPEN INPUT FILE1.
+000700      OPEN OUTPUT MY-FILE1-INDEXED.
+000701      IF WS-FILE1X-STATUS NOT = '00'
+000702          DISPLAY 'MY-LOAD-PROGRAM - OPEN OUTPUT FAILED ON '
+000703              'MY-FILE1-INDEXED, FILE STATUS=' WS-FILE1X-STATUS
+000704          DISPLAY 'PRD.FILE1.INDEXED MUST BE DEFINED WITH THE '
+000705              'REUSE ATTRIBUTE SO THIS NIGHTLY REBUILD CAN '
+000706              'REOPEN OUTPUT ON AN ALREADY-LOADED CLUSTER'
+000707          CLOSE FILE1
+000708          MOVE 16 TO RETURN-CODE
+000709          GO TO 9999-EXIT
+000710      END-IF.
+000711      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+000720  1000-EXIT.
+000730      EXIT.
+
+000740  2000-LOAD-RECORD.
+000750      MOVE DATAREC TO FILE1-INDEXED-RECORD.
+000760      WRITE FILE1-INDEXED-RECORD
+000770          INVALID KEY
+000780              ADD 1 TO WS-REJECT-COUNT
+000790          NOT INVALID KEY
+000800              ADD 1 TO WS-LOAD-COUNT
+000810      END-WRITE.
+000820      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+000830  2000-EXIT.
+000840      EXIT.
+
+000850  2100-READ-FILE1.
+000860      READ FILE1
+000870          AT END
+000880              SET WS-EOF-YES TO TRUE
+000890      END-READ.
+000900  2100-EXIT.
+000910      EXIT.
+
+000920  9000-TERMINATE.
+000930      CLOSE FILE1.
+000940      CLOSE MY-FILE1-INDEXED.
+000950      IF WS-REJECT-COUNT > ZERO
+000960          MOVE 4 TO RETURN-CODE
+000970      ELSE
+000980          MOVE ZERO TO RETURN-CODE
+000990      END-IF.
+001000  9000-EXIT.
+001010      EXIT.
+
+001020  9999-EXIT.
+001030      STOP RUN.
