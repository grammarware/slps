@@ -0,0 +1,393 @@
+000010*----------------------------------------------------------------*
+000020*    MY-EDIT-PROGRAM VALIDATES AND RECONCILES FILE1 AHEAD OF
+000030*    MY-TEST-PROGRAM.  IT REJECTS RECORDS THAT FAIL KEY, AMOUNT
+000040*    OR STATUS-CODE EDITS AND PRODUCES AN EXCEPTIONS REPORT PLUS
+000050*    A CONTROL-TOTAL RECONCILIATION LINE SO OPERATIONS CAN TELL
+000060*    FILE1 IS CLEAN BEFORE THE MAIN JOB RUNS.
+000070*----------------------------------------------------------------*
+000080  IDENTIFICATION DIVISION.
+000090  PROGRAM-ID.     MY-EDIT-PROGRAM.
+000100  AUTHOR.         D L HARGROVE.
+000110  INSTALLATION.   DATA PROCESSING CENTER.
+000120  DATE-WRITTEN.   08/08/26.
+000130  DATE-COMPILED.
+000140*----------------------------------------------------------------*
+000150*    MODIFICATION HISTORY.
+000160*    DATE       INIT  DESCRIPTION
+000170*    08/08/26   DLH   ORIGINAL PROGRAM.
+000180*    08/08/26   DLH   EXTENDED THE SAME KEY/AMOUNT/STATUS EDITS
+000190*                     TO THE FILE1B/FILE1C SLOTS MY-TEST-PROGRAM
+000200*                     NOW ACCEPTS, DRIVEN OFF THE SAME MY-FILELST
+000210*                     RECORD, SO A MULTI-FILE SUBMISSION IS FULLY
+000220*                     RECONCILED BEFORE THE MAIN STEP RUNS.
+000225*    08/08/26   DLH   CLARIFIED THE KEY EDIT (2200/3200/4200-
+000226*                     VALIDATE-KEY) AS A NON-ZERO ACCOUNT NUMBER
+000227*                     CHECK.  NO BUSINESS-DEFINED ACCOUNT NUMBER
+000228*                     RANGE HAS EVER BEEN SPECIFIED FOR FILE1, SO
+000229*                     THIS EDIT ONLY SCREENS OUT THE BLANK/ZERO
+000230*                     KEY CASE - IT IS NOT A RANGE CHECK.
+000231*----------------------------------------------------------------*
+
+000240  ENVIRONMENT DIVISION.
+
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270      SELECT FILE1 ASSIGN INOUT00
+000280          FILE STATUS IS WS-FILE1-STATUS.
+000290      SELECT MY-EXCEPT-FILE ASSIGN EXCPT00
+000300          FILE STATUS IS WS-EXCPT-STATUS.
+000310      SELECT MY-FILELST-FILE ASSIGN FLIST0
+000320          FILE STATUS IS WS-FILELST-STATUS.
+000330      SELECT FILE1B ASSIGN INOUT01
+000340          FILE STATUS IS WS-FILE1B-STATUS.
+000350      SELECT FILE1C ASSIGN INOUT02
+000360          FILE STATUS IS WS-FILE1C-STATUS.
+
+000370  DATA DIVISION.
+
+000380  FILE SECTION.
+
+000390  FD  FILE1
+000400      LABEL RECORD STANDARD.
+000410  01  DATAREC.
+000420      COPY MY-COPY-BOOK.
+
+000430  FD  MY-EXCEPT-FILE
+000440      LABEL RECORD STANDARD.
+000450  01  EXCEPT-LINE                     PIC X(132).
+
+000460  FD  MY-FILELST-FILE
+000470      LABEL RECORD STANDARD.
+000480  01  FILELST-FILE-RECORD.
+000490      COPY MY-FILELST.
+
+000500  FD  FILE1B
+000510      LABEL RECORD STANDARD.
+000520  01  DATAREC-B.
+000530      COPY MY-COPY-BOOK
+000540          REPLACING ==DR-RECORD-KEY==      BY ==DRB-RECORD-KEY==
+000550              ==DR-ACCOUNT-NUMBER==    BY ==DRB-ACCOUNT-NUMBER==
+000560              ==DR-POLICY-NUMBER==     BY ==DRB-POLICY-NUMBER==
+000570              ==DR-EFFECTIVE-DATE==    BY ==DRB-EFFECTIVE-DATE==
+000580              ==DR-EXPIRATION-DATE==   BY ==DRB-EXPIRATION-DATE==
+000590              ==DR-AMOUNT-FIELDS==     BY ==DRB-AMOUNT-FIELDS==
+000600              ==DR-PREMIUM-AMOUNT==    BY ==DRB-PREMIUM-AMOUNT==
+000610              ==DR-CLAIM-AMOUNT==      BY ==DRB-CLAIM-AMOUNT==
+000620              ==DR-BALANCE-AMOUNT==    BY ==DRB-BALANCE-AMOUNT==
+000630              ==DR-STATUS-CODE==       BY ==DRB-STATUS-CODE==
+000640              ==DR-STATUS-ACTIVE==     BY ==DRB-STATUS-ACTIVE==
+000650              ==DR-STATUS-SUSPENDED==  BY ==DRB-STATUS-SUSPENDED==
+000660              ==DR-STATUS-CANCELLED==  BY ==DRB-STATUS-CANCELLED==
+000670              ==DR-STATUS-PENDING==    BY ==DRB-STATUS-PENDING==
+000680              ==DR-ITEM-A-CODE==       BY ==DRB-ITEM-A-CODE==.
+
+000690  FD  FILE1C
+000700      LABEL RECORD STANDARD.
+000710  01  DATAREC-C.
+000720      COPY MY-COPY-BOOK
+000730          REPLACING ==DR-RECORD-KEY==      BY ==DRC-RECORD-KEY==
+000740              ==DR-ACCOUNT-NUMBER==    BY ==DRC-ACCOUNT-NUMBER==
+000750              ==DR-POLICY-NUMBER==     BY ==DRC-POLICY-NUMBER==
+000760              ==DR-EFFECTIVE-DATE==    BY ==DRC-EFFECTIVE-DATE==
+000770              ==DR-EXPIRATION-DATE==   BY ==DRC-EXPIRATION-DATE==
+000780              ==DR-AMOUNT-FIELDS==     BY ==DRC-AMOUNT-FIELDS==
+000790              ==DR-PREMIUM-AMOUNT==    BY ==DRC-PREMIUM-AMOUNT==
+000800              ==DR-CLAIM-AMOUNT==      BY ==DRC-CLAIM-AMOUNT==
+000810              ==DR-BALANCE-AMOUNT==    BY ==DRC-BALANCE-AMOUNT==
+000820              ==DR-STATUS-CODE==       BY ==DRC-STATUS-CODE==
+000830              ==DR-STATUS-ACTIVE==     BY ==DRC-STATUS-ACTIVE==
+000840              ==DR-STATUS-SUSPENDED==  BY ==DRC-STATUS-SUSPENDED==
+000850              ==DR-STATUS-CANCELLED==  BY ==DRC-STATUS-CANCELLED==
+000860              ==DR-STATUS-PENDING==    BY ==DRC-STATUS-PENDING==
+000870              ==DR-ITEM-A-CODE==       BY ==DRC-ITEM-A-CODE==.
+
+000880  WORKING-STORAGE SECTION.
+
+000890  01  MY-FILELST-WORK-AREA.
+000900      COPY MY-FILELST.
+
+000910  77  WS-FILE1-STATUS                 PIC X(02).
+000920  77  WS-EXCPT-STATUS                 PIC X(02).
+000930  77  WS-FILELST-STATUS               PIC X(02).
+000940  77  WS-FILE1B-STATUS                PIC X(02).
+000950  77  WS-FILE1C-STATUS                PIC X(02).
+
+000960  77  WS-ACTIVE-FILE-COUNT            PIC 9(01) VALUE 1.
+
+000970  77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+000980      88  WS-EOF-YES                      VALUE 'Y'.
+000990      88  WS-EOF-NO                       VALUE 'N'.
+
+001000  77  WS-EOF-B-SWITCH                 PIC X(01) VALUE 'Y'.
+001010      88  WS-EOF-B-YES                    VALUE 'Y'.
+001020      88  WS-EOF-B-NO                     VALUE 'N'.
+
+001030  77  WS-EOF-C-SWITCH                 PIC X(01) VALUE 'Y'.
+001040      88  WS-EOF-C-YES                    VALUE 'Y'.
+001050      88  WS-EOF-C-NO                     VALUE 'N'.
+
+001060  77  WS-VALID-SWITCH                 PIC X(01) VALUE 'Y'.
+001070      88  WS-RECORD-VALID                 VALUE 'Y'.
+001080      88  WS-RECORD-INVALID                VALUE 'N'.
+
+001090  77  WS-RECORD-COUNT                 PIC 9(08) COMP VALUE ZERO.
+001100  77  WS-REJECT-COUNT                 PIC 9(08) COMP VALUE ZERO.
+001110  77  WS-HASH-TOTAL                   PIC 9(15) COMP-3 VALUE ZERO.
+
+001120  01  WS-REJECT-REASON                PIC X(30).
+001130  01  WS-ERROR-KEY                    PIC X(14).
+
+001140  01  WS-RECORD-COUNT-ED               PIC Z(7)9.
+001150  01  WS-REJECT-COUNT-ED               PIC Z(7)9.
+001160  01  WS-HASH-TOTAL-ED                 PIC Z(14)9.
+
+001170  PROCEDURE DIVISION.
+
+001180  0000-MAINLINE.
+001190      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200      PERFORM 2000-EDIT-FILE1 THRU 2000-EXIT
+001210          UNTIL WS-EOF-YES.
+001220      PERFORM 3000-EDIT-FILE1B THRU 3000-EXIT
+001230          UNTIL WS-EOF-B-YES.
+001240      PERFORM 4000-EDIT-FILE1C THRU 4000-EXIT
+001250          UNTIL WS-EOF-C-YES.
+001260      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270      GO TO 9999-EXIT.
+
+001280  1000-INITIALIZE.
+001290      OPEN INPUT FILE1.
+001300      OPEN OUTPUT MY-EXCEPT-FILE.
+001310      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+001320      PERFORM 1300-OPEN-MULTI-FILES THRU 1300-EXIT.
+001330  1000-EXIT.
+001340      EXIT.
+
+001350  1300-OPEN-MULTI-FILES.
+001360      OPEN INPUT MY-FILELST-FILE.
+001370      IF WS-FILELST-STATUS = '00'
+001380          READ MY-FILELST-FILE INTO MY-FILELST-WORK-AREA
+001390          CLOSE MY-FILELST-FILE
+001400          MOVE FL-ACTIVE-FILE-COUNT IN MY-FILELST-WORK-AREA
+001410              TO WS-ACTIVE-FILE-COUNT
+001420      ELSE
+001430          MOVE 1 TO WS-ACTIVE-FILE-COUNT
+001440      END-IF.
+001450      IF WS-ACTIVE-FILE-COUNT < 1 OR WS-ACTIVE-FILE-COUNT > 3
+001460          MOVE 1 TO WS-ACTIVE-FILE-COUNT
+001470      END-IF.
+001480      IF WS-ACTIVE-FILE-COUNT > 1
+001490          OPEN INPUT FILE1B
+001500          SET WS-EOF-B-NO TO TRUE
+001510          PERFORM 3100-READ-FILE1B THRU 3100-EXIT
+001520      END-IF.
+001530      IF WS-ACTIVE-FILE-COUNT > 2
+001540          OPEN INPUT FILE1C
+001550          SET WS-EOF-C-NO TO TRUE
+001560          PERFORM 4100-READ-FILE1C THRU 4100-EXIT
+001570      END-IF.
+001580  1300-EXIT.
+001590      EXIT.
+
+001600  2000-EDIT-FILE1.
+001610      ADD 1 TO WS-RECORD-COUNT.
+001620      ADD DR-ACCOUNT-NUMBER TO WS-HASH-TOTAL.
+001630      SET WS-RECORD-VALID TO TRUE.
+001640      PERFORM 2200-VALIDATE-KEY THRU 2200-EXIT.
+001650      PERFORM 2300-VALIDATE-AMOUNTS THRU 2300-EXIT.
+001660      PERFORM 2400-VALIDATE-STATUS THRU 2400-EXIT.
+001670      IF WS-RECORD-INVALID
+001680          ADD 1 TO WS-REJECT-COUNT
+001690          MOVE DR-RECORD-KEY TO WS-ERROR-KEY
+001700          PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+001710      END-IF.
+001720      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+001730  2000-EXIT.
+001740      EXIT.
+
+001750  2100-READ-FILE1.
+001760      READ FILE1
+001770          AT END
+001780              SET WS-EOF-YES TO TRUE
+001790      END-READ.
+001800  2100-EXIT.
+001810      EXIT.
+
+001815*    NON-ZERO ACCOUNT NUMBER CHECK ONLY - SEE THE MODIFICATION
+001816*    HISTORY ABOVE.
+001820  2200-VALIDATE-KEY.
+001830      IF DR-ACCOUNT-NUMBER = ZERO
+001840          SET WS-RECORD-INVALID TO TRUE
+001850          MOVE 'INVALID ACCOUNT NUMBER' TO WS-REJECT-REASON
+001860      END-IF.
+001870  2200-EXIT.
+001880      EXIT.
+
+001890  2300-VALIDATE-AMOUNTS.
+001900      IF DR-PREMIUM-AMOUNT < ZERO
+001910          OR DR-CLAIM-AMOUNT < ZERO
+001920          OR DR-BALANCE-AMOUNT < ZERO
+001930          SET WS-RECORD-INVALID TO TRUE
+001940          MOVE 'NEGATIVE AMOUNT FIELD' TO WS-REJECT-REASON
+001950      END-IF.
+001960  2300-EXIT.
+001970      EXIT.
+
+001980  2400-VALIDATE-STATUS.
+001990      IF NOT DR-STATUS-ACTIVE
+002000          AND NOT DR-STATUS-SUSPENDED
+002010          AND NOT DR-STATUS-CANCELLED
+002020          AND NOT DR-STATUS-PENDING
+002030          SET WS-RECORD-INVALID TO TRUE
+002040          MOVE 'INVALID STATUS CODE' TO WS-REJECT-REASON
+002050      END-IF.
+002060  2400-EXIT.
+002070      EXIT.
+
+002080  2500-WRITE-EXCEPTION.
+002090      MOVE SPACES TO EXCEPT-LINE.
+002100      STRING 'REJECT KEY=' WS-ERROR-KEY
+002110          ' REASON=' WS-REJECT-REASON
+002120          DELIMITED BY SIZE INTO EXCEPT-LINE.
+002130      WRITE EXCEPT-LINE.
+002140  2500-EXIT.
+002150      EXIT.
+
+002160  3000-EDIT-FILE1B.
+002170      ADD 1 TO WS-RECORD-COUNT.
+002180      ADD DRB-ACCOUNT-NUMBER TO WS-HASH-TOTAL.
+002190      SET WS-RECORD-VALID TO TRUE.
+002200      PERFORM 3200-VALIDATE-KEY-B THRU 3200-EXIT.
+002210      PERFORM 3300-VALIDATE-AMOUNTS-B THRU 3300-EXIT.
+002220      PERFORM 3400-VALIDATE-STATUS-B THRU 3400-EXIT.
+002230      IF WS-RECORD-INVALID
+002240          ADD 1 TO WS-REJECT-COUNT
+002250          MOVE DRB-RECORD-KEY TO WS-ERROR-KEY
+002260          PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+002270      END-IF.
+002280      PERFORM 3100-READ-FILE1B THRU 3100-EXIT.
+002290  3000-EXIT.
+002300      EXIT.
+
+002310  3100-READ-FILE1B.
+002320      READ FILE1B
+002330          AT END
+002340              SET WS-EOF-B-YES TO TRUE
+002350      END-READ.
+002360  3100-EXIT.
+002370      EXIT.
+
+002380  3200-VALIDATE-KEY-B.
+002390      IF DRB-ACCOUNT-NUMBER = ZERO
+002400          SET WS-RECORD-INVALID TO TRUE
+002410          MOVE 'INVALID ACCOUNT NUMBER' TO WS-REJECT-REASON
+002420      END-IF.
+002430  3200-EXIT.
+002440      EXIT.
+
+002450  3300-VALIDATE-AMOUNTS-B.
+002460      IF DRB-PREMIUM-AMOUNT < ZERO
+002470          OR DRB-CLAIM-AMOUNT < ZERO
+002480          OR DRB-BALANCE-AMOUNT < ZERO
+002490          SET WS-RECORD-INVALID TO TRUE
+002500          MOVE 'NEGATIVE AMOUNT FIELD' TO WS-REJECT-REASON
+002510      END-IF.
+002520  3300-EXIT.
+002530      EXIT.
+
+002540  3400-VALIDATE-STATUS-B.
+002550      IF NOT DRB-STATUS-ACTIVE
+002560          AND NOT DRB-STATUS-SUSPENDED
+002570          AND NOT DRB-STATUS-CANCELLED
+002580          AND NOT DRB-STATUS-PENDING
+002590          SET WS-RECORD-INVALID TO TRUE
+002600          MOVE 'INVALID STATUS CODE' TO WS-REJECT-REASON
+002610      END-IF.
+002620  3400-EXIT.
+002630      EXIT.
+
+002640  4000-EDIT-FILE1C.
+002650      ADD 1 TO WS-RECORD-COUNT.
+002660      ADD DRC-ACCOUNT-NUMBER TO WS-HASH-TOTAL.
+002670      SET WS-RECORD-VALID TO TRUE.
+002680      PERFORM 4200-VALIDATE-KEY-C THRU 4200-EXIT.
+002690      PERFORM 4300-VALIDATE-AMOUNTS-C THRU 4300-EXIT.
+002700      PERFORM 4400-VALIDATE-STATUS-C THRU 4400-EXIT.
+002710      IF WS-RECORD-INVALID
+002720          ADD 1 TO WS-REJECT-COUNT
+002730          MOVE DRC-RECORD-KEY TO WS-ERROR-KEY
+002740          PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+002750      END-IF.
+002760      PERFORM 4100-READ-FILE1C THRU 4100-EXIT.
+002770  4000-EXIT.
+002780      EXIT.
+
+002790  4100-READ-FILE1C.
+002800      READ FILE1C
+002810          AT END
+002820              SET WS-EOF-C-YES TO TRUE
+002830      END-READ.
+002840  4100-EXIT.
+002850      EXIT.
+
+002860  4200-VALIDATE-KEY-C.
+002870      IF DRC-ACCOUNT-NUMBER = ZERO
+002880          SET WS-RECORD-INVALID TO TRUE
+002890          MOVE 'INVALID ACCOUNT NUMBER' TO WS-REJECT-REASON
+002900      END-IF.
+002910  4200-EXIT.
+002920      EXIT.
+
+002930  4300-VALIDATE-AMOUNTS-C.
+002940      IF DRC-PREMIUM-AMOUNT < ZERO
+002950          OR DRC-CLAIM-AMOUNT < ZERO
+002960          OR DRC-BALANCE-AMOUNT < ZERO
+002970          SET WS-RECORD-INVALID TO TRUE
+002980          MOVE 'NEGATIVE AMOUNT FIELD' TO WS-REJECT-REASON
+002990      END-IF.
+003000  4300-EXIT.
+003010      EXIT.
+
+003020  4400-VALIDATE-STATUS-C.
+003030      IF NOT DRC-STATUS-ACTIVE
+003040          AND NOT DRC-STATUS-SUSPENDED
+003050          AND NOT DRC-STATUS-CANCELLED
+003060          AND NOT DRC-STATUS-PENDING
+003070          SET WS-RECORD-INVALID TO TRUE
+003080          MOVE 'INVALID STATUS CODE' TO WS-REJECT-REASON
+003090      END-IF.
+003100  4400-EXIT.
+003110      EXIT.
+
+003120  9000-TERMINATE.
+003130      PERFORM 9100-WRITE-CONTROL-TOTALS THRU 9100-EXIT.
+003140      CLOSE FILE1.
+003150      IF WS-ACTIVE-FILE-COUNT > 1
+003160          CLOSE FILE1B
+003170      END-IF.
+003180      IF WS-ACTIVE-FILE-COUNT > 2
+003190          CLOSE FILE1C
+003200      END-IF.
+003210      CLOSE MY-EXCEPT-FILE.
+003220      IF WS-REJECT-COUNT > ZERO
+003230          MOVE 4 TO RETURN-CODE
+003240      ELSE
+003250          MOVE ZERO TO RETURN-CODE
+003260      END-IF.
+003270  9000-EXIT.
+003280      EXIT.
+
+003290  9100-WRITE-CONTROL-TOTALS.
+003300      MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED.
+003310      MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED.
+003320      MOVE WS-HASH-TOTAL TO WS-HASH-TOTAL-ED.
+003330      MOVE SPACES TO EXCEPT-LINE.
+003340      STRING 'RECORDS READ=' WS-RECORD-COUNT-ED
+003350          ' REJECTED=' WS-REJECT-COUNT-ED
+003360          ' HASH TOTAL=' WS-HASH-TOTAL-ED
+003370          DELIMITED BY SIZE INTO EXCEPT-LINE.
+003380      WRITE EXCEPT-LINE.
+003390  9100-EXIT.
+003400      EXIT.
+
+003410  9999-EXIT.
+003420      STOP RUN.
