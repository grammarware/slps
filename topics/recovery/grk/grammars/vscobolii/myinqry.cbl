@@ -0,0 +1,169 @@
+000010*----------------------------------------------------------------*
+000020*    MY-INQUIRY IS THE ONLINE COUNTERPART TO MY-TEST-PROGRAM.
+000030*    IT TAKES A DATAREC KEY TYPED IN AT THE TERMINAL, READS THE
+000040*    MATCHING RECORD FROM THE INDEXED FILE1 (MY-FILE1-INDEXED,
+000050*    FCT NAME FILE1X) AND THE ITEM-A REFERENCE TABLE (FCT NAME
+000060*    ITEMA), AND SENDS BACK THE DECODED FIELDS - SO CUSTOMER
+000070*    SERVICE CAN ANSWER A QUESTION ON A SINGLE RECORD WITHOUT
+000080*    WAITING FOR THE OVERNIGHT MY-TEST-PROGRAM RUN.
+000090*----------------------------------------------------------------*
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID.     MY-INQUIRY.
+000120  AUTHOR.         D L HARGROVE.
+000130  INSTALLATION.   DATA PROCESSING CENTER.
+000140  DATE-WRITTEN.   08/08/26.
+000150  DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    08/08/26   DLH   ORIGINAL PROGRAM.
+000195*    08/08/26   DLH   2000-RECEIVE-KEY NOW PASSES A WORKING-
+000196*                     STORAGE FIELD TO RECEIVE'S LENGTH OPTION
+000197*                     INSTEAD OF A LITERAL - CICS WRITES THE
+000198*                     ACTUAL RECEIVED LENGTH BACK INTO IT, WHICH
+000199*                     A LITERAL CANNOT ACCEPT.
+000200*----------------------------------------------------------------*
+
+000210  DATA DIVISION.
+
+000220  WORKING-STORAGE SECTION.
+
+000230  01  WS-INQUIRY-KEY                  PIC X(14) VALUE SPACES.
+
+000240  01  WS-FILE1-RECORD.
+000250      COPY MY-COPY-BOOK.
+
+000260  01  WS-ITEMA-RECORD.
+000270      COPY MY-ITEMA.
+
+000280  77  WS-RESP-CODE                    PIC S9(08) COMP.
+000285  77  WS-RECEIVE-LENGTH               PIC S9(04) COMP.
+
+000290  77  WS-FILE1-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000300      88  WS-FILE1-FOUND                  VALUE 'Y'.
+000310      88  WS-FILE1-NOT-FOUND              VALUE 'N'.
+
+000320  77  WS-ITEMA-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000330      88  WS-ITEMA-FOUND                  VALUE 'Y'.
+000340      88  WS-ITEMA-NOT-FOUND              VALUE 'N'.
+
+000350  01  WS-PREMIUM-AMOUNT-ED             PIC Z(9)9.99.
+000360  01  WS-CLAIM-AMOUNT-ED               PIC Z(9)9.99.
+000370  01  WS-BALANCE-AMOUNT-ED             PIC Z(9)9.99.
+
+000380  01  WS-RESPONSE-AREA.
+000390      05  WS-RESP-LINE-1               PIC X(80) VALUE SPACES.
+000400      05  WS-RESP-LINE-2               PIC X(80) VALUE SPACES.
+000410      05  WS-RESP-LINE-3               PIC X(80) VALUE SPACES.
+000420      05  WS-RESP-LINE-4               PIC X(80) VALUE SPACES.
+000430      05  WS-RESP-LINE-5               PIC X(80) VALUE SPACES.
+
+000440  PROCEDURE DIVISION.
+
+000450  0000-MAINLINE.
+000460      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000470      PERFORM 2000-RECEIVE-KEY THRU 2000-EXIT.
+000480      PERFORM 3000-LOOKUP-FILE1 THRU 3000-EXIT.
+000490      IF WS-FILE1-FOUND
+000500          PERFORM 4000-LOOKUP-ITEMA THRU 4000-EXIT
+000510          PERFORM 5000-BUILD-RESPONSE THRU 5000-EXIT
+000520      ELSE
+000530          PERFORM 5100-BUILD-NOTFOUND-RESPONSE THRU 5100-EXIT
+000540      END-IF.
+000550      PERFORM 6000-SEND-RESPONSE THRU 6000-EXIT.
+000560      GO TO 9999-EXIT.
+
+000570  1000-INITIALIZE.
+000580      MOVE SPACES TO WS-RESPONSE-AREA.
+000590      SET WS-FILE1-NOT-FOUND TO TRUE.
+000600      SET WS-ITEMA-NOT-FOUND TO TRUE.
+000610  1000-EXIT.
+000620      EXIT.
+
+000630  2000-RECEIVE-KEY.
+000640      MOVE SPACES TO WS-INQUIRY-KEY.
+000645      MOVE 14 TO WS-RECEIVE-LENGTH.
+000650      EXEC CICS
+000660          RECEIVE INTO(WS-INQUIRY-KEY)
+000670                  LENGTH(WS-RECEIVE-LENGTH)
+000680                  NOHANDLE
+000690      END-EXEC.
+000700  2000-EXIT.
+000710      EXIT.
+
+000720  3000-LOOKUP-FILE1.
+000730      EXEC CICS
+000740          READ FILE('FILE1X')
+000750               INTO(WS-FILE1-RECORD)
+000760               RIDFLD(WS-INQUIRY-KEY)
+000770               KEYLENGTH(14)
+000780               RESP(WS-RESP-CODE)
+000790      END-EXEC.
+000800      IF WS-RESP-CODE = DFHRESP(NORMAL)
+000810          SET WS-FILE1-FOUND TO TRUE
+000820      ELSE
+000830          SET WS-FILE1-NOT-FOUND TO TRUE
+000840      END-IF.
+000850  3000-EXIT.
+000860      EXIT.
+
+000870  4000-LOOKUP-ITEMA.
+000880      MOVE DR-ITEM-A-CODE TO IA-ITEM-A-CODE.
+000890      EXEC CICS
+000900          READ FILE('ITEMA')
+000910               INTO(WS-ITEMA-RECORD)
+000920               RIDFLD(IA-ITEM-A-CODE)
+000930               RESP(WS-RESP-CODE)
+000940      END-EXEC.
+000950      IF WS-RESP-CODE = DFHRESP(NORMAL)
+000960          SET WS-ITEMA-FOUND TO TRUE
+000970      ELSE
+000980          SET WS-ITEMA-NOT-FOUND TO TRUE
+000990          MOVE 'DESCRIPTION NOT ON FILE' TO IA-DESCRIPTION
+000995          MOVE SPACES TO IA-PROCESSING-RULE
+001000      END-IF.
+001010  4000-EXIT.
+001020      EXIT.
+
+001030  5000-BUILD-RESPONSE.
+001040      MOVE DR-PREMIUM-AMOUNT TO WS-PREMIUM-AMOUNT-ED.
+001050      MOVE DR-CLAIM-AMOUNT TO WS-CLAIM-AMOUNT-ED.
+001060      MOVE DR-BALANCE-AMOUNT TO WS-BALANCE-AMOUNT-ED.
+001070      STRING 'ACCOUNT=' DR-ACCOUNT-NUMBER
+001080          ' POLICY=' DR-POLICY-NUMBER
+001090          DELIMITED BY SIZE INTO WS-RESP-LINE-1.
+001100      STRING 'EFF DATE=' DR-EFFECTIVE-DATE
+001110          ' EXP DATE=' DR-EXPIRATION-DATE
+001120          DELIMITED BY SIZE INTO WS-RESP-LINE-2.
+001130      STRING 'PREMIUM=' WS-PREMIUM-AMOUNT-ED
+001140          ' CLAIM=' WS-CLAIM-AMOUNT-ED
+001150          ' BALANCE=' WS-BALANCE-AMOUNT-ED
+001160          DELIMITED BY SIZE INTO WS-RESP-LINE-3.
+001170      STRING 'STATUS=' DR-STATUS-CODE
+001180          DELIMITED BY SIZE INTO WS-RESP-LINE-4.
+001190      STRING 'ITEM-A=' DR-ITEM-A-CODE
+001200          ' DESC=' IA-DESCRIPTION
+001205          ' RULE=' IA-PROCESSING-RULE
+001210          DELIMITED BY SIZE INTO WS-RESP-LINE-5.
+001220  5000-EXIT.
+001230      EXIT.
+
+001240  5100-BUILD-NOTFOUND-RESPONSE.
+001250      STRING 'NO RECORD FOUND FOR KEY=' WS-INQUIRY-KEY
+001260          DELIMITED BY SIZE INTO WS-RESP-LINE-1.
+001270  5100-EXIT.
+001280      EXIT.
+
+001290  6000-SEND-RESPONSE.
+001300      EXEC CICS
+001310          SEND TEXT FROM(WS-RESPONSE-AREA)
+001320                    LENGTH(LENGTH OF WS-RESPONSE-AREA)
+001330                    ERASE
+001340      END-EXEC.
+001350  6000-EXIT.
+001360      EXIT.
+
+001370  9999-EXIT.
+001380      EXEC CICS
+001390          RETURN
+001400      END-EXEC.
