@@ -0,0 +1,107 @@
+//MYBATCH  JOB (ACCTNO),'FILE1 PORTFOLIO RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  MYBATCH - NIGHTLY FILE1 PORTFOLIO RUN.
+//*  STEP010  EDITS/RECONCILES FILE1 AHEAD OF THE MAIN STEP.
+//*  STEP020  RUNS MY-TEST-PROGRAM - BYPASSED IF STEP010 REJECTED
+//*           RECORDS (RETURN CODE 4 OR HIGHER).
+//*  STEP025  REBUILDS THE INDEXED COMPANION OF FILE1 (MY-LOAD-
+//*           PROGRAM) SO MY-INQUIRY HAS A CURRENT FILE1X TO READ -
+//*           BYPASSED ON THE SAME CONDITION AS STEP020, SINCE IT
+//*           ONLY NEEDS STEP010'S CLEAN FILE1, NOT STEP020'S RUN.
+//*  STEP030  PRINTS THE MY-TEST-PROGRAM SUMMARY REPORT TO SYSOUT -
+//*           BYPASSED IF EITHER STEP010 OR STEP020 DID NOT COME
+//*           BACK CLEAN.
+//*
+//*  MODIFICATION HISTORY.
+//*  DATE       INIT  DESCRIPTION
+//*  08/08/26   DLH   ORIGINAL JOB STREAM.
+//*  08/08/26   DLH   STEP010 NOW ALSO EDITS DAILY2/DAILY3 SO EVERY
+//*                    ACTIVE FILE1 SLOT IS RECONCILED BEFORE STEP020
+//*                    RUNS, NOT JUST THE PRIMARY ONE.  DAILY2, DAILY3
+//*                    AND FILELST ARE CATALOGED, PERMANENTLY-ALLOCATED
+//*                    DATASETS - ON A NIGHT WHERE FILELST SAYS FEWER
+//*                    THAN 3 SLOTS ARE ACTIVE, OPS LEAVES THE UNUSED
+//*                    DAILYn DATASET AT ITS EMPTY (ZERO-RECORD) STATE
+//*                    RATHER THAN UNCATALOGING IT, SO THE DD STILL
+//*                    ALLOCATES CLEAN.
+//*  08/08/26   DLH   SHORTENED EVERY DDNAME TO 8 CHARACTERS (DROPPED
+//*                    THE DA-R- PREFIX) TO MATCH THE PROGRAMS' SELECT
+//*                    CLAUSES.  ADDED STEP025 TO ACTUALLY SCHEDULE
+//*                    MY-LOAD-PROGRAM SO FILE1X STAYS CURRENT FOR
+//*                    MY-INQUIRY.  ADDED THE MISSING DCB TO CHKPT00
+//*                    AND CORRECTED ITS DISP TO OLD - MY-TEST-PROGRAM
+//*                    ALWAYS OPENS THE CHECKPOINT FILE OUTPUT (REPLACE
+//*                    THE SINGLE CURRENT RECORD), NEVER EXTEND, SO
+//*                    DISP=MOD WAS SILENTLY APPENDING A NEW RECORD ON
+//*                    TOP OF THE OLD ONE EVERY RUN INSTEAD OF
+//*                    REPLACING IT.  ADDED ITEMA0 TO STEP020 NOW THAT
+//*                    MY-TEST-PROGRAM RESOLVES ITEM-A DESCRIPTIONS
+//*                    AGAINST THE INDEXED REFERENCE TABLE.
+//*
+//*                    OPS NOTE: FILE1X (PRD.FILE1.INDEXED) AND ITEMA0
+//*                    (PRD.FILE1.ITEMA) ARE VSAM KSDS DATASETS DEFINED
+//*                    ONCE VIA IDCAMS OUTSIDE THIS JOB STREAM, NOT
+//*                    ALLOCATED BY SPACE/DCB PARAMETERS ON THE DD
+//*                    STATEMENT.  PRD.FILE1.INDEXED MUST BE DEFINED
+//*                    WITH THE REUSE ATTRIBUTE - STEP025'S MY-LOAD-
+//*                    PROGRAM OPENS IT OUTPUT EVERY NIGHT TO REBUILD
+//*                    IT FROM SCRATCH, WHICH VSAM ONLY PERMITS ON AN
+//*                    ALREADY-LOADED KSDS WHEN REUSE WAS SPECIFIED AT
+//*                    DEFINE TIME; MY-LOAD-PROGRAM NOW CHECKS FOR AND
+//*                    FAILS THE STEP IF THE CLUSTER WAS NOT SET UP
+//*                    THIS WAY, RATHER THAN SILENTLY LEAVING FILE1X
+//*                    STALE.  CHKPT00 (PRD.FILE1.RESTART) IS A PLAIN
+//*                    SEQUENTIAL (NON-VSAM) DATASET, NOT PART OF THIS
+//*                    GROUP - MY-TEST-PROGRAM'S SELECT FOR IT CARRIES
+//*                    NO ORGANIZATION/RECORD KEY CLAUSE, SO IT IS READ
+//*                    AND WRITTEN QSAM LIKE ANY OTHER SEQUENTIAL FILE
+//*                    IN THIS JOB STREAM; ITS DCB AND DISP ON THE DD
+//*                    STATEMENT ABOVE ARE CORRECT AS CODED.  BEFORE
+//*                    THIS JOB STREAM'S FIRST RUN, OPS MUST STILL
+//*                    PRE-ALLOCATE PRD.FILE1.RESTART (A ONE-TIME
+//*                    DISP=(NEW,CATLG,CATLG) STEP WITH THE SAME DCB
+//*                    SHOWN BELOW IS SUFFICIENT) AND LOAD IT WITH ONE
+//*                    BLANK-KEY/ZERO-COUNT RECORD SO THE FIRST REAL
+//*                    RUN'S OPEN OUTPUT HAS SOMETHING TO REPLACE.
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=MY-EDIT-PROGRAM
+//STEPLIB  DD   DSN=PRD.FILE1.LOADLIB,DISP=SHR
+//INOUT00  DD   DSN=PRD.FILE1.DAILY,DISP=SHR
+//INOUT01  DD   DSN=PRD.FILE1.DAILY2,DISP=SHR
+//INOUT02  DD   DSN=PRD.FILE1.DAILY3,DISP=SHR
+//FLIST0   DD   DSN=PRD.FILE1.FILELST,DISP=SHR
+//EXCPT00  DD   DSN=PRD.FILE1.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=MY-TEST-PROGRAM,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PRD.FILE1.LOADLIB,DISP=SHR
+//INOUT00  DD   DSN=PRD.FILE1.DAILY,DISP=SHR
+//INOUT01  DD   DSN=PRD.FILE1.DAILY2,DISP=SHR
+//INOUT02  DD   DSN=PRD.FILE1.DAILY3,DISP=SHR
+//FLIST0   DD   DSN=PRD.FILE1.FILELST,DISP=SHR
+//ITEMA0   DD   DSN=PRD.FILE1.ITEMA,DISP=SHR
+//CHKPT00  DD   DSN=PRD.FILE1.RESTART,DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=36)
+//ERRLOG0  DD   DSN=PRD.FILE1.ERRLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=104)
+//RPT000   DD   DSN=&&MYRPT,DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=MY-LOAD-PROGRAM,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PRD.FILE1.LOADLIB,DISP=SHR
+//INOUT00  DD   DSN=PRD.FILE1.DAILY,DISP=SHR
+//FILE1X   DD   DSN=PRD.FILE1.INDEXED,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((4,GE,STEP010),(4,GE,STEP020))
+//SYSUT1   DD   DSN=&&MYRPT,DISP=(OLD,DELETE,DELETE)
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
