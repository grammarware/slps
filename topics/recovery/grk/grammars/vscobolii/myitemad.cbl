@@ -0,0 +1,151 @@
+000010*----------------------------------------------------------------*
+000020*    MY-ITEMA-MAINT APPLIES ADD/CHANGE/DEACTIVATE TRANSACTIONS TO
+000030*    THE ITEM-A REFERENCE TABLE.  THIS IS THE ONLY PROGRAM THAT
+000040*    IS SUPPOSED TO WRITE TO THE TABLE - EVERY OTHER PROGRAM JUST
+000050*    READS IT TO RESOLVE AN ITEM-A CODE TO ITS DESCRIPTION.
+000060*----------------------------------------------------------------*
+000070  IDENTIFICATION DIVISION.
+000080  PROGRAM-ID.     MY-ITEMA-MAINT.
+000090  AUTHOR.         D L HARGROVE.
+000100  INSTALLATION.   DATA PROCESSING CENTER.
+000110  DATE-WRITTEN.   08/08/26.
+000120  DATE-COMPILED.
+000130*----------------------------------------------------------------*
+000140*    MODIFICATION HISTORY.
+000150*    DATE       INIT  DESCRIPTION
+000160*    08/08/26   DLH   ORIGINAL PROGRAM.
+000170*----------------------------------------------------------------*
+
+000190  ENVIRONMENT DIVISION.
+
+000210  INPUT-OUTPUT SECTION.
+000220  FILE-CONTROL.
+000230      SELECT MY-ITEMTX-FILE ASSIGN ITXN00
+000240          FILE STATUS IS WS-ITEMTX-STATUS.
+000250      SELECT MY-ITEMA-FILE ASSIGN ITEMA0
+000260          ORGANIZATION IS INDEXED
+000270          ACCESS MODE IS DYNAMIC
+000280          RECORD KEY IS IA-ITEM-A-CODE
+000290          FILE STATUS IS WS-ITEMA-STATUS.
+
+000310  DATA DIVISION.
+
+000330  FILE SECTION.
+
+000350  FD  MY-ITEMTX-FILE
+000360      LABEL RECORD STANDARD.
+000370  01  ITEMTX-RECORD.
+000380      COPY MY-ITEMTX.
+
+000400  FD  MY-ITEMA-FILE.
+000410  01  ITEMA-RECORD.
+000420      COPY MY-ITEMA.
+
+000440  WORKING-STORAGE SECTION.
+
+000460  77  WS-ITEMTX-STATUS                PIC X(02).
+000470  77  WS-ITEMA-STATUS                 PIC X(02).
+
+000490  77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+000500      88  WS-EOF-YES                      VALUE 'Y'.
+000510      88  WS-EOF-NO                       VALUE 'N'.
+
+000530  77  WS-TRANS-COUNT                  PIC 9(06) COMP VALUE ZERO.
+000540  77  WS-REJECT-COUNT                 PIC 9(06) COMP VALUE ZERO.
+
+000560  PROCEDURE DIVISION.
+
+000580  0000-MAINLINE.
+000590      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600      PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+000610          UNTIL WS-EOF-YES.
+000620      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000630      GO TO 9999-EXIT.
+
+000650  1000-INITIALIZE.
+000660      OPEN INPUT MY-ITEMTX-FILE.
+000670      OPEN I-O MY-ITEMA-FILE.
+000680      IF WS-ITEMA-STATUS NOT = '00'
+000690          CLOSE MY-ITEMA-FILE
+000700          OPEN OUTPUT MY-ITEMA-FILE
+000710          CLOSE MY-ITEMA-FILE
+000720          OPEN I-O MY-ITEMA-FILE
+000730      END-IF.
+000740      PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+000750  1000-EXIT.
+000760      EXIT.
+
+000780  2000-APPLY-TRANSACTION.
+000790      ADD 1 TO WS-TRANS-COUNT.
+000800      EVALUATE TRUE
+000810          WHEN IT-ACTION-ADD
+000820              PERFORM 2200-ADD-ENTRY THRU 2200-EXIT
+000830          WHEN IT-ACTION-CHANGE
+000840              PERFORM 2300-CHANGE-ENTRY THRU 2300-EXIT
+000850          WHEN IT-ACTION-DEACTIVATE
+000860              PERFORM 2400-DEACTIVATE-ENTRY THRU 2400-EXIT
+000870          WHEN OTHER
+000880              ADD 1 TO WS-REJECT-COUNT
+000890      END-EVALUATE.
+000900      PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+000910  2000-EXIT.
+000920      EXIT.
+
+000940  2100-READ-TRANSACTION.
+000950      READ MY-ITEMTX-FILE
+000960          AT END
+000970              SET WS-EOF-YES TO TRUE
+000980      END-READ.
+000990  2100-EXIT.
+001000      EXIT.
+
+001020  2200-ADD-ENTRY.
+001030      MOVE IT-ITEM-A-CODE TO IA-ITEM-A-CODE.
+001040      MOVE IT-DESCRIPTION TO IA-DESCRIPTION.
+001050      MOVE IT-PROCESSING-RULE TO IA-PROCESSING-RULE.
+001060      SET IA-ACTIVE TO TRUE.
+001070      WRITE ITEMA-RECORD
+001080          INVALID KEY
+001090              ADD 1 TO WS-REJECT-COUNT
+001100      END-WRITE.
+001110  2200-EXIT.
+001120      EXIT.
+
+001140  2300-CHANGE-ENTRY.
+001150      MOVE IT-ITEM-A-CODE TO IA-ITEM-A-CODE.
+001160      READ MY-ITEMA-FILE
+001170          INVALID KEY
+001180              ADD 1 TO WS-REJECT-COUNT
+001190          NOT INVALID KEY
+001200              MOVE IT-DESCRIPTION TO IA-DESCRIPTION
+001210              MOVE IT-PROCESSING-RULE TO IA-PROCESSING-RULE
+001220              REWRITE ITEMA-RECORD
+001230      END-READ.
+001240  2300-EXIT.
+001250      EXIT.
+
+001270  2400-DEACTIVATE-ENTRY.
+001280      MOVE IT-ITEM-A-CODE TO IA-ITEM-A-CODE.
+001290      READ MY-ITEMA-FILE
+001300          INVALID KEY
+001310              ADD 1 TO WS-REJECT-COUNT
+001320          NOT INVALID KEY
+001330              SET IA-INACTIVE TO TRUE
+001340              REWRITE ITEMA-RECORD
+001350      END-READ.
+001360  2400-EXIT.
+001370      EXIT.
+
+001390  9000-TERMINATE.
+001400      CLOSE MY-ITEMTX-FILE.
+001410      CLOSE MY-ITEMA-FILE.
+001420      IF WS-REJECT-COUNT > ZERO
+001430          MOVE 4 TO RETURN-CODE
+001440      ELSE
+001450          MOVE ZERO TO RETURN-CODE
+001460      END-IF.
+001470  9000-EXIT.
+001480      EXIT.
+
+001500  9999-EXIT.
+001510      STOP RUN.
