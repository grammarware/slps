@@ -1,41 +1,587 @@
-%
-% This is the only test program coming with the GRK distribution.
-% We cannot include real-world portfolios for legal reasons.
-% If you want to parse your own portfolios, you might need to 
-% pre-process your sources because the parser does not deal with
-% continuation lines. There is restricted support for context-free
-% treatment of COPY statements, i.e., it is maybe possible to parse
-% your sources without performing copy-book expansion. As we illustrate
-% with this text, the parser understands line comments that must be
-% started with "%". This is a non-Cobol convention which is however
-% useful for a separation of preprocessing and parsing.
-% 
-
-ID DIVISION.                                                      
- PROGRAM-ID. MY-TEST-PROGRAM.
- 
-ENVIRONMENT DIVISION.
- INPUT-OUTPUT SECTION.
-  FILE-CONTROL.                                                     
-   SELECT FILE1 ASSIGN DA-R-INOUT00.                             
-                                                                   
-DATA DIVISION.
-
- FILE SECTION.
-  FD  FILE1512
-      LABEL RECORD STANDARD.
-  01  DATAREC PIC X(1968).
-
- WORKING-STORAGE SECTION.
-  01 ITEM-A PIC 99. 
-  COPY MY-COPY-BOOK.
-
- PROCEDURE DIVISION.                          
-
-  42.
-     MOVE 'I AM AT POINT 42.' TO ERROR-FIELD.
-     MOVE ZERO TO RESULT IN RESULT-FIELD.
-     CALL 'CRASH' USING ERROR-FIELD
-                        RESULT-FIELD.
-     STOP RUN.
-
+000010*----------------------------------------------------------------*
+000020*    THIS IS THE TEST PROGRAM COMING WITH THE GRK DISTRIBUTION,
+000030*    CARRIED FORWARD AS THE BATCH DRIVER FOR THE FILE1 PORTFOLIO
+000040*    RUN.  SEE THE ACCOMPANYING JCL FOR STEP SEQUENCING.
+000050*----------------------------------------------------------------*
+000060  IDENTIFICATION DIVISION.
+000070  PROGRAM-ID.     MY-TEST-PROGRAM.
+000080  AUTHOR.         D L HARGROVE.
+000090  INSTALLATION.   DATA PROCESSING CENTER.
+000100  DATE-WRITTEN.   01/04/97.
+000110  DATE-COMPILED.
+000120*----------------------------------------------------------------*
+000130*    MODIFICATION HISTORY.
+000140*    DATE       INIT  DESCRIPTION
+000150*    01/04/97   DLH   ORIGINAL PROGRAM.
+000160*    08/08/26   DLH   DATAREC BROKEN OUT INTO MY-COPY-BOOK FIELDS;
+000170*                     NO MORE HAND-DERIVED OFFSETS INTO THE BLOB.
+000180*    08/08/26   DLH   ADDED CHECKPOINT/RESTART LOGIC TO THE FILE1
+000190*                     READ LOOP SO A RERUN CAN RESUME MID-FILE.
+000200*    08/08/26   DLH   REPLACED THE BARE CALL 'CRASH' WITH A
+000210*                     LOGGED ERROR ROUTINE AND A RETURN-CODE
+000220*                     CONVENTION; CRASH NOW ONLY FIRES ON A
+000230*                     FATAL CONDITION.
+000240*    08/08/26   DLH   ADDED THE END-OF-RUN SUMMARY REPORT (FILE1
+000250*                     COUNTS, ERROR COUNT, ITEM-A DISTRIBUTION).
+000260*    08/08/26   DLH   ADDED THE FILE1B/FILE1C INPUT SLOTS AND THE
+000270*                     MY-FILELST DRIVER RECORD SO ONE SUBMISSION
+000280*                     CAN PROCESS SEVERAL FILE1-SHAPED EXTRACTS,
+000290*                     WITH COUNTS BROKEN OUT BY FILE ON THE RUN
+000300*                     REPORT.  CHECKPOINT/RESTART STAYS SCOPED TO
+000310*                     THE PRIMARY FILE1 SLOT.
+000320*    08/08/26   DLH   1100-RESTART-CHECK NOW TREATS A CHECKPOINT
+000330*                     RECORD COUNT OF ZERO AS "NO RESTART
+000340*                     PENDING" INSTEAD OF TRUSTING THE FILE'S
+000350*                     MERE EXISTENCE, ADDED AN AT END CLAUSE ON
+000360*                     THE CHECKPOINT READ, AND RESTORED THE
+000370*                     FILE1 SLOT COUNT ON A GENUINE RESTART.
+000380*                     8000-ERROR-ROUTINE NOW STOPS THE RUN
+000390*                     AFTER A FATAL CALL TO CRASH INSTEAD OF
+000400*                     FALLING BACK TO THE CALLER.  DROPPED THE
+000410*                     UNUSED WS-SEVERITY-WARNING CONDITION.
+000415*    08/08/26   DLH   DDNAMES SHORTENED TO 8 CHARACTERS TO MATCH
+000416*                     THE JCL (DA-R- PREFIX DROPPED).  EDIT-AND-
+000417*                     POST NOW VALIDATES EACH RECORD'S ITEM-A CODE
+000418*                     AGAINST MY-ITEMA-FILE - AN UNRESOLVED CODE IS
+000419*                     A WARNING (LOGGED, RUN CONTINUES), NOT A
+000420*                     FATAL CONDITION, RESTORING A REAL NON-FATAL
+000421*                     PATH THROUGH 8000-ERROR-ROUTINE.  THE RUN
+000422*                     REPORT NOW PRINTS THE RESOLVED ITEM-A
+000423*                     DESCRIPTION ON EACH DISTRIBUTION LINE.
+000424*----------------------------------------------------------------*
+000430
+000440  ENVIRONMENT DIVISION.
+000450
+000460  INPUT-OUTPUT SECTION.
+000470  FILE-CONTROL.
+000480      SELECT FILE1 ASSIGN INOUT00
+000490          FILE STATUS IS WS-FILE1-STATUS.
+000500      SELECT MY-CHKPT-FILE ASSIGN CHKPT00
+000510          FILE STATUS IS WS-CHKPT-STATUS.
+000520      SELECT MY-ERRLOG-FILE ASSIGN ERRLOG0
+000530          FILE STATUS IS WS-ERRLOG-STATUS.
+000540      SELECT MY-REPORT-FILE ASSIGN RPT000
+000550          FILE STATUS IS WS-REPORT-STATUS.
+000560      SELECT MY-FILELST-FILE ASSIGN FLIST0
+000570          FILE STATUS IS WS-FILELST-STATUS.
+000580      SELECT FILE1B ASSIGN INOUT01
+000590          FILE STATUS IS WS-FILE1B-STATUS.
+000600      SELECT FILE1C ASSIGN INOUT02
+000610          FILE STATUS IS WS-FILE1C-STATUS.
+000615      SELECT MY-ITEMA-FILE ASSIGN ITEMA0
+000616          ORGANIZATION IS INDEXED
+000617          ACCESS MODE IS DYNAMIC
+000618          RECORD KEY IS IA-ITEM-A-CODE
+000619          FILE STATUS IS WS-ITEMA-STATUS.
+000620
+000630  DATA DIVISION.
+000640
+000650  FILE SECTION.
+000660
+000670  FD  FILE1
+000680      LABEL RECORD STANDARD.
+000690  01  DATAREC.
+000700      COPY MY-COPY-BOOK.
+000710
+000720  FD  MY-CHKPT-FILE
+000730      LABEL RECORD STANDARD.
+000740  01  CHKPT-FILE-RECORD.
+000750      COPY MY-CHKPT.
+000760
+000770  FD  MY-ERRLOG-FILE
+000780      LABEL RECORD STANDARD.
+000790  01  ERRLOG-FILE-RECORD.
+000800      COPY MY-ERRLOG.
+000810
+000820  FD  MY-REPORT-FILE
+000830      LABEL RECORD STANDARD.
+000840  01  REPORT-LINE                     PIC X(132).
+000850
+000860  FD  MY-FILELST-FILE
+000870      LABEL RECORD STANDARD.
+000880  01  FILELST-FILE-RECORD.
+000890      COPY MY-FILELST.
+000900
+000910  FD  FILE1B
+000920      LABEL RECORD STANDARD.
+000930  01  DATAREC-B.
+000940      COPY MY-COPY-BOOK
+000950          REPLACING ==DR-RECORD-KEY==      BY ==DRB-RECORD-KEY==
+000960              ==DR-ACCOUNT-NUMBER==    BY ==DRB-ACCOUNT-NUMBER==
+000970              ==DR-POLICY-NUMBER==     BY ==DRB-POLICY-NUMBER==
+000980              ==DR-EFFECTIVE-DATE==    BY ==DRB-EFFECTIVE-DATE==
+000990              ==DR-EXPIRATION-DATE==   BY ==DRB-EXPIRATION-DATE==
+001000              ==DR-AMOUNT-FIELDS==     BY ==DRB-AMOUNT-FIELDS==
+001010              ==DR-PREMIUM-AMOUNT==    BY ==DRB-PREMIUM-AMOUNT==
+001020              ==DR-CLAIM-AMOUNT==      BY ==DRB-CLAIM-AMOUNT==
+001030              ==DR-BALANCE-AMOUNT==    BY ==DRB-BALANCE-AMOUNT==
+001040              ==DR-STATUS-CODE==       BY ==DRB-STATUS-CODE==
+001050              ==DR-STATUS-ACTIVE==     BY ==DRB-STATUS-ACTIVE==
+001060              ==DR-STATUS-SUSPENDED==  BY ==DRB-STATUS-SUSPENDED==
+001070              ==DR-STATUS-CANCELLED==  BY ==DRB-STATUS-CANCELLED==
+001080              ==DR-STATUS-PENDING==    BY ==DRB-STATUS-PENDING==
+001090              ==DR-ITEM-A-CODE==       BY ==DRB-ITEM-A-CODE==.
+001100
+001110  FD  FILE1C
+001120      LABEL RECORD STANDARD.
+001130  01  DATAREC-C.
+001140      COPY MY-COPY-BOOK
+001150          REPLACING ==DR-RECORD-KEY==      BY ==DRC-RECORD-KEY==
+001160              ==DR-ACCOUNT-NUMBER==    BY ==DRC-ACCOUNT-NUMBER==
+001170              ==DR-POLICY-NUMBER==     BY ==DRC-POLICY-NUMBER==
+001180              ==DR-EFFECTIVE-DATE==    BY ==DRC-EFFECTIVE-DATE==
+001190              ==DR-EXPIRATION-DATE==   BY ==DRC-EXPIRATION-DATE==
+001200              ==DR-AMOUNT-FIELDS==     BY ==DRC-AMOUNT-FIELDS==
+001210              ==DR-PREMIUM-AMOUNT==    BY ==DRC-PREMIUM-AMOUNT==
+001220              ==DR-CLAIM-AMOUNT==      BY ==DRC-CLAIM-AMOUNT==
+001230              ==DR-BALANCE-AMOUNT==    BY ==DRC-BALANCE-AMOUNT==
+001240              ==DR-STATUS-CODE==       BY ==DRC-STATUS-CODE==
+001250              ==DR-STATUS-ACTIVE==     BY ==DRC-STATUS-ACTIVE==
+001260              ==DR-STATUS-SUSPENDED==  BY ==DRC-STATUS-SUSPENDED==
+001270              ==DR-STATUS-CANCELLED==  BY ==DRC-STATUS-CANCELLED==
+001280              ==DR-STATUS-PENDING==    BY ==DRC-STATUS-PENDING==
+001290              ==DR-ITEM-A-CODE==       BY ==DRC-ITEM-A-CODE==.
+001295
+001296  FD  MY-ITEMA-FILE.
+001297  01  ITEMA-RECORD.
+001298      COPY MY-ITEMA.
+001300
+001310  WORKING-STORAGE SECTION.
+001320
+001330  01  ITEM-A                          PIC 99.
+001340
+001350  01  ERROR-FIELD                     PIC X(40).
+001360
+001370  01  RESULT-FIELD.
+001380      05  RESULT                      PIC 9(04).
+001390
+001400  01  MY-CHKPT-WORK-AREA.
+001410      COPY MY-CHKPT.
+001420
+001430  01  MY-ERRLOG-WORK-AREA.
+001440      COPY MY-ERRLOG.
+001450
+001460  01  MY-FILELST-WORK-AREA.
+001470      COPY MY-FILELST.
+001480
+001490  77  WS-FILE1-STATUS                 PIC X(02).
+001500  77  WS-CHKPT-STATUS                 PIC X(02).
+001510  77  WS-ERRLOG-STATUS                PIC X(02).
+001520  77  WS-REPORT-STATUS                PIC X(02).
+001530  77  WS-FILELST-STATUS               PIC X(02).
+001540  77  WS-FILE1B-STATUS                PIC X(02).
+001550  77  WS-FILE1C-STATUS                PIC X(02).
+001555  77  WS-ITEMA-STATUS                 PIC X(02).
+001560
+001570  77  WS-ACTIVE-FILE-COUNT            PIC 9(01) VALUE 1.
+001580
+001590  77  WS-EOF-B-SWITCH                 PIC X(01) VALUE 'Y'.
+001600      88  WS-EOF-B-YES                    VALUE 'Y'.
+001610      88  WS-EOF-B-NO                     VALUE 'N'.
+001620
+001630  77  WS-EOF-C-SWITCH                 PIC X(01) VALUE 'Y'.
+001640      88  WS-EOF-C-YES                    VALUE 'Y'.
+001650      88  WS-EOF-C-NO                     VALUE 'N'.
+001660
+001670  01  WS-FILE-COUNT-TABLE.
+001680      05  WS-FILE-RECORD-COUNT        PIC 9(07) COMP
+001690                                       VALUE ZERO
+001700                                       OCCURS 3 TIMES.
+001710
+001720  77  WS-ERROR-KEY                    PIC X(14) VALUE SPACES.
+001730
+001740  01  WS-FILE-COUNT-ED                PIC Z(6)9.
+001750
+001760  01  WS-FILE-INDEX-ED                PIC 9.
+001770
+001780  77  WS-FILE-INDEX                   PIC 9(01) COMP VALUE ZERO.
+001790
+001800  01  WS-ITEM-A-TABLE.
+001810      05  WS-ITEM-A-COUNT             PIC 9(07) COMP
+001815                                       VALUE ZERO
+001820                                       OCCURS 100 TIMES.
+001830
+001840  77  WS-ITEM-A-INDEX                 PIC 9(03) COMP VALUE ZERO.
+001850
+001860  77  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+001870  77  WS-RUN-TIME                     PIC 9(08) VALUE ZERO.
+001880
+001890  01  WS-RECORDS-READ-ED              PIC Z(7)9.
+001900  01  WS-ERROR-COUNT-ED               PIC Z(7)9.
+001910  01  WS-ITEM-A-CODE-ED               PIC Z9.
+001920  01  WS-ITEM-A-TALLY-ED              PIC Z(6)9.
+001925  77  WS-ITEM-A-LOOKUP-CODE           PIC 9(02).
+001930
+001940  77  WS-ERROR-PARAGRAPH              PIC X(12) VALUE SPACES.
+001950  77  WS-ERROR-COUNT                  PIC 9(08) COMP VALUE ZERO.
+001960
+001970  77  WS-SEVERITY-SWITCH              PIC X(01) VALUE SPACE.
+001980      88  WS-SEVERITY-FATAL               VALUE 'F'.
+001985      88  WS-SEVERITY-WARNING             VALUE 'W'.
+001990
+002000  77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+002010      88  WS-EOF-YES                      VALUE 'Y'.
+002020      88  WS-EOF-NO                       VALUE 'N'.
+002030
+002040  77  WS-RESTART-SWITCH                   PIC X(01) VALUE 'N'.
+002050      88  WS-RESTART-YES                      VALUE 'Y'.
+002060      88  WS-RESTART-NO                       VALUE 'N'.
+002070
+002080  77  WS-SKIP-SWITCH                  PIC X(01) VALUE 'N'.
+002090      88  WS-SKIPPING-YES                 VALUE 'Y'.
+002100      88  WS-SKIPPING-NO                  VALUE 'N'.
+002110
+002120  77  WS-RECORDS-READ                 PIC 9(08) COMP VALUE ZERO.
+002130  77  WS-CHECKPOINT-INTERVAL          PIC 9(04) COMP VALUE 1000.
+002140  77  WS-CHECKPOINT-QUOTIENT          PIC 9(08) COMP VALUE ZERO.
+002150  77  WS-CHECKPOINT-REMAINDER         PIC 9(04) COMP VALUE ZERO.
+002160
+002170  PROCEDURE DIVISION.
+002180
+002190  0000-MAINLINE.
+002200      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002210      PERFORM 2000-PROCESS-FILE1 THRU 2000-EXIT
+002220          UNTIL WS-EOF-YES.
+002230      PERFORM 3000-PROCESS-FILE1B THRU 3000-EXIT
+002240          UNTIL WS-EOF-B-YES.
+002250      PERFORM 4000-PROCESS-FILE1C THRU 4000-EXIT
+002260          UNTIL WS-EOF-C-YES.
+002270      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002280      GO TO 9999-EXIT.
+002290
+002300  1000-INITIALIZE.
+002310      OPEN INPUT FILE1.
+002315      OPEN INPUT MY-ITEMA-FILE.
+002320      PERFORM 1200-OPEN-ERROR-LOG THRU 1200-EXIT.
+002330      PERFORM 1100-RESTART-CHECK THRU 1100-EXIT.
+002340      IF WS-RESTART-YES
+002350          SET WS-SKIPPING-YES TO TRUE
+002360      ELSE
+002370          SET WS-SKIPPING-NO TO TRUE
+002380      END-IF.
+002390      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+002400      PERFORM 1300-OPEN-MULTI-FILES THRU 1300-EXIT.
+002410  1000-EXIT.
+002420      EXIT.
+002430
+002440  1200-OPEN-ERROR-LOG.
+002450      OPEN EXTEND MY-ERRLOG-FILE.
+002460      IF WS-ERRLOG-STATUS NOT = '00'
+002470          OPEN OUTPUT MY-ERRLOG-FILE
+002480      END-IF.
+002490  1200-EXIT.
+002500      EXIT.
+002510
+002520  1300-OPEN-MULTI-FILES.
+002530      OPEN INPUT MY-FILELST-FILE.
+002540      IF WS-FILELST-STATUS = '00'
+002550          READ MY-FILELST-FILE INTO MY-FILELST-WORK-AREA
+002560          CLOSE MY-FILELST-FILE
+002570          MOVE FL-ACTIVE-FILE-COUNT IN MY-FILELST-WORK-AREA
+002580              TO WS-ACTIVE-FILE-COUNT
+002590      ELSE
+002600          MOVE 1 TO WS-ACTIVE-FILE-COUNT
+002610      END-IF.
+002620      IF WS-ACTIVE-FILE-COUNT < 1 OR WS-ACTIVE-FILE-COUNT > 3
+002630          MOVE 1 TO WS-ACTIVE-FILE-COUNT
+002640      END-IF.
+002650      IF WS-ACTIVE-FILE-COUNT > 1
+002660          OPEN INPUT FILE1B
+002670          SET WS-EOF-B-NO TO TRUE
+002680          PERFORM 3100-READ-FILE1B THRU 3100-EXIT
+002690      END-IF.
+002700      IF WS-ACTIVE-FILE-COUNT > 2
+002710          OPEN INPUT FILE1C
+002720          SET WS-EOF-C-NO TO TRUE
+002730          PERFORM 4100-READ-FILE1C THRU 4100-EXIT
+002740      END-IF.
+002750  1300-EXIT.
+002760      EXIT.
+002770
+002780  1100-RESTART-CHECK.
+002790      SET WS-RESTART-NO TO TRUE.
+002800      OPEN INPUT MY-CHKPT-FILE.
+002810      IF WS-CHKPT-STATUS = '00'
+002820          READ MY-CHKPT-FILE INTO MY-CHKPT-WORK-AREA
+002830              AT END
+002840                  MOVE SPACES TO
+002850                      CK-LAST-KEY-PROCESSED IN MY-CHKPT-WORK-AREA
+002860                  MOVE ZERO TO
+002870                      CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA
+002880          END-READ
+002890          CLOSE MY-CHKPT-FILE
+002900          IF CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA > ZERO
+002910              SET WS-RESTART-YES TO TRUE
+002920              MOVE CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA
+002930                  TO WS-RECORDS-READ
+002940              MOVE CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA
+002950                  TO WS-FILE-RECORD-COUNT (1)
+002960          END-IF
+002970      END-IF.
+002980  1100-EXIT.
+002990      EXIT.
+003000
+003010  2000-PROCESS-FILE1.
+003020      IF WS-SKIPPING-YES
+003030          IF DR-RECORD-KEY IN DATAREC =
+003040              CK-LAST-KEY-PROCESSED IN MY-CHKPT-WORK-AREA
+003050              SET WS-SKIPPING-NO TO TRUE
+003060          END-IF
+003070      ELSE
+003080          PERFORM 2200-EDIT-AND-POST THRU 2200-EXIT
+003090          ADD 1 TO WS-RECORDS-READ
+003100          ADD 1 TO WS-FILE-RECORD-COUNT (1)
+003110          DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+003120              GIVING WS-CHECKPOINT-QUOTIENT
+003130              REMAINDER WS-CHECKPOINT-REMAINDER
+003140          IF WS-CHECKPOINT-REMAINDER = ZERO
+003150              PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+003160          END-IF
+003170      END-IF.
+003180      PERFORM 2100-READ-FILE1 THRU 2100-EXIT.
+003190  2000-EXIT.
+003200      EXIT.
+003210
+003220  2100-READ-FILE1.
+003230      READ FILE1
+003240          AT END
+003250              SET WS-EOF-YES TO TRUE
+003260      END-READ.
+003270      IF WS-FILE1-STATUS NOT = '00' AND WS-FILE1-STATUS NOT = '10'
+003280          MOVE 'FILE1 READ ERROR - SEE FILE STATUS.'
+003290              TO ERROR-FIELD
+003300          MOVE 8 TO RESULT IN RESULT-FIELD
+003310          MOVE '2100-READ-FILE1' TO WS-ERROR-PARAGRAPH
+003320          MOVE DR-RECORD-KEY IN DATAREC TO WS-ERROR-KEY
+003330          SET WS-SEVERITY-FATAL TO TRUE
+003340          PERFORM 8000-ERROR-ROUTINE THRU 8000-EXIT
+003350      END-IF.
+003360  2100-EXIT.
+003370      EXIT.
+003380
+003390  2200-EDIT-AND-POST.
+003400      MOVE DR-ITEM-A-CODE IN DATAREC TO ITEM-A.
+003410      COMPUTE WS-ITEM-A-INDEX = ITEM-A + 1.
+003420      ADD 1 TO WS-ITEM-A-COUNT (WS-ITEM-A-INDEX).
+003422      MOVE DR-RECORD-KEY IN DATAREC TO WS-ERROR-KEY.
+003424      PERFORM 2250-VALIDATE-ITEM-A THRU 2250-EXIT.
+003430  2200-EXIT.
+003440      EXIT.
+003450
+003455  2250-VALIDATE-ITEM-A.
+003456      MOVE ITEM-A TO IA-ITEM-A-CODE.
+003457      READ MY-ITEMA-FILE
+003458          INVALID KEY
+003459              MOVE 'ITEM-A CODE NOT ON REFERENCE FILE.'
+003460                  TO ERROR-FIELD
+003461              MOVE 4 TO RESULT IN RESULT-FIELD
+003462              MOVE '2250-VALID-IA' TO WS-ERROR-PARAGRAPH
+003463              SET WS-SEVERITY-WARNING TO TRUE
+003464              PERFORM 8000-ERROR-ROUTINE THRU 8000-EXIT
+003465      END-READ.
+003466  2250-EXIT.
+003467      EXIT.
+003468
+003469  2300-WRITE-CHECKPOINT.
+003470      MOVE DR-RECORD-KEY IN DATAREC TO
+003480          CK-LAST-KEY-PROCESSED IN MY-CHKPT-WORK-AREA.
+003490      MOVE WS-RECORDS-READ TO
+003500          CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA.
+003510      OPEN OUTPUT MY-CHKPT-FILE.
+003520      WRITE CHKPT-FILE-RECORD FROM MY-CHKPT-WORK-AREA.
+003530      CLOSE MY-CHKPT-FILE.
+003540  2300-EXIT.
+003550      EXIT.
+003560
+003570  3000-PROCESS-FILE1B.
+003580      PERFORM 3200-EDIT-AND-POST-B THRU 3200-EXIT.
+003590      ADD 1 TO WS-RECORDS-READ.
+003600      ADD 1 TO WS-FILE-RECORD-COUNT (2).
+003610      PERFORM 3100-READ-FILE1B THRU 3100-EXIT.
+003620  3000-EXIT.
+003630      EXIT.
+003640
+003650  3100-READ-FILE1B.
+003660      READ FILE1B
+003670          AT END
+003680              SET WS-EOF-B-YES TO TRUE
+003690      END-READ.
+003700      IF WS-FILE1B-STATUS NOT = '00'
+003710          AND WS-FILE1B-STATUS NOT = '10'
+003720          MOVE 'FILE1B READ ERROR - SEE FILE STATUS.'
+003730              TO ERROR-FIELD
+003740          MOVE 8 TO RESULT IN RESULT-FIELD
+003750          MOVE '3100-RD-FILE1B' TO WS-ERROR-PARAGRAPH
+003760          MOVE DRB-RECORD-KEY TO WS-ERROR-KEY
+003770          SET WS-SEVERITY-FATAL TO TRUE
+003780          PERFORM 8000-ERROR-ROUTINE THRU 8000-EXIT
+003790      END-IF.
+003800  3100-EXIT.
+003810      EXIT.
+003820
+003830  3200-EDIT-AND-POST-B.
+003840      MOVE DRB-ITEM-A-CODE TO ITEM-A.
+003850      COMPUTE WS-ITEM-A-INDEX = ITEM-A + 1.
+003860      ADD 1 TO WS-ITEM-A-COUNT (WS-ITEM-A-INDEX).
+003865      MOVE DRB-RECORD-KEY TO WS-ERROR-KEY.
+003867      PERFORM 2250-VALIDATE-ITEM-A THRU 2250-EXIT.
+003870  3200-EXIT.
+003880      EXIT.
+003890
+003900  4000-PROCESS-FILE1C.
+003910      PERFORM 4200-EDIT-AND-POST-C THRU 4200-EXIT.
+003920      ADD 1 TO WS-RECORDS-READ.
+003930      ADD 1 TO WS-FILE-RECORD-COUNT (3).
+003940      PERFORM 4100-READ-FILE1C THRU 4100-EXIT.
+003950  4000-EXIT.
+003960      EXIT.
+003970
+003980  4100-READ-FILE1C.
+003990      READ FILE1C
+004000          AT END
+004010              SET WS-EOF-C-YES TO TRUE
+004020      END-READ.
+004030      IF WS-FILE1C-STATUS NOT = '00'
+004040          AND WS-FILE1C-STATUS NOT = '10'
+004050          MOVE 'FILE1C READ ERROR - SEE FILE STATUS.'
+004060              TO ERROR-FIELD
+004070          MOVE 8 TO RESULT IN RESULT-FIELD
+004080          MOVE '4100-RD-FILE1C' TO WS-ERROR-PARAGRAPH
+004090          MOVE DRC-RECORD-KEY TO WS-ERROR-KEY
+004100          SET WS-SEVERITY-FATAL TO TRUE
+004110          PERFORM 8000-ERROR-ROUTINE THRU 8000-EXIT
+004120      END-IF.
+004130  4100-EXIT.
+004140      EXIT.
+004150
+004160  4200-EDIT-AND-POST-C.
+004170      MOVE DRC-ITEM-A-CODE TO ITEM-A.
+004180      COMPUTE WS-ITEM-A-INDEX = ITEM-A + 1.
+004190      ADD 1 TO WS-ITEM-A-COUNT (WS-ITEM-A-INDEX).
+004195      MOVE DRC-RECORD-KEY TO WS-ERROR-KEY.
+004197      PERFORM 2250-VALIDATE-ITEM-A THRU 2250-EXIT.
+004200  4200-EXIT.
+004210      EXIT.
+004220
+004230  8000-ERROR-ROUTINE.
+004240      MOVE 'MY-TEST-PG' TO EL-PROGRAM-NAME
+004250          IN MY-ERRLOG-WORK-AREA.
+004260      MOVE WS-ERROR-PARAGRAPH TO
+004270          EL-PARAGRAPH-NAME IN MY-ERRLOG-WORK-AREA.
+004280      MOVE WS-ERROR-KEY TO
+004290          EL-RECORD-KEY IN MY-ERRLOG-WORK-AREA.
+004300      MOVE ERROR-FIELD TO
+004310          EL-ERROR-TEXT IN MY-ERRLOG-WORK-AREA.
+004320      MOVE RESULT IN RESULT-FIELD TO
+004330          EL-RESULT-CODE IN MY-ERRLOG-WORK-AREA.
+004340      ACCEPT EL-LOG-DATE IN MY-ERRLOG-WORK-AREA
+004350          FROM DATE YYYYMMDD.
+004360      ACCEPT EL-LOG-TIME IN MY-ERRLOG-WORK-AREA FROM TIME.
+004370      WRITE ERRLOG-FILE-RECORD FROM MY-ERRLOG-WORK-AREA.
+004380      ADD 1 TO WS-ERROR-COUNT.
+004390      IF WS-SEVERITY-FATAL
+004400          CALL 'CRASH' USING ERROR-FIELD
+004410                             RESULT-FIELD
+004420          STOP RUN
+004430      END-IF.
+004440  8000-EXIT.
+004450      EXIT.
+004460
+004470  9000-TERMINATE.
+004480      MOVE SPACES TO
+004490          CK-LAST-KEY-PROCESSED IN MY-CHKPT-WORK-AREA.
+004500      MOVE ZERO TO
+004510          CK-RECORD-COUNT IN MY-CHKPT-WORK-AREA.
+004520      OPEN OUTPUT MY-CHKPT-FILE.
+004530      WRITE CHKPT-FILE-RECORD FROM MY-CHKPT-WORK-AREA.
+004540      CLOSE MY-CHKPT-FILE.
+004550      PERFORM 9200-PRINT-REPORT THRU 9200-EXIT.
+004560      CLOSE FILE1.
+004570      IF WS-ACTIVE-FILE-COUNT > 1
+004580          CLOSE FILE1B
+004590      END-IF.
+004600      IF WS-ACTIVE-FILE-COUNT > 2
+004610          CLOSE FILE1C
+004620      END-IF.
+004630      CLOSE MY-ERRLOG-FILE.
+004635      CLOSE MY-ITEMA-FILE.
+004640      IF WS-ERROR-COUNT > ZERO
+004650          MOVE 4 TO RETURN-CODE
+004660      ELSE
+004670          MOVE ZERO TO RETURN-CODE
+004680      END-IF.
+004690  9000-EXIT.
+004700      EXIT.
+004710
+004720  9200-PRINT-REPORT.
+004730      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004740      ACCEPT WS-RUN-TIME FROM TIME.
+004750      OPEN OUTPUT MY-REPORT-FILE.
+004760      MOVE SPACES TO REPORT-LINE.
+004770      STRING 'MY-TEST-PROGRAM RUN SUMMARY'
+004780          DELIMITED BY SIZE INTO REPORT-LINE.
+004790      WRITE REPORT-LINE.
+004800      MOVE SPACES TO REPORT-LINE.
+004810      STRING 'RUN DATE=' WS-RUN-DATE
+004820          ' RUN TIME=' WS-RUN-TIME
+004830          DELIMITED BY SIZE INTO REPORT-LINE.
+004840      WRITE REPORT-LINE.
+004850      MOVE WS-RECORDS-READ TO WS-RECORDS-READ-ED.
+004860      MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-ED.
+004870      MOVE SPACES TO REPORT-LINE.
+004880      STRING 'RECORDS READ=' WS-RECORDS-READ-ED
+004890          ' CRASH PATH HITS=' WS-ERROR-COUNT-ED
+004900          DELIMITED BY SIZE INTO REPORT-LINE.
+004910      WRITE REPORT-LINE.
+004920      PERFORM 9220-PRINT-FILE-COUNT-LINE THRU 9220-EXIT
+004930          VARYING WS-FILE-INDEX FROM 1 BY 1
+004940          UNTIL WS-FILE-INDEX > WS-ACTIVE-FILE-COUNT.
+004950      MOVE SPACES TO REPORT-LINE.
+004960      STRING 'ITEM-A DISTRIBUTION'
+004970          DELIMITED BY SIZE INTO REPORT-LINE.
+004980      WRITE REPORT-LINE.
+004990      PERFORM 9210-PRINT-ITEM-A-LINE THRU 9210-EXIT
+005000          VARYING WS-ITEM-A-INDEX FROM 1 BY 1
+005010          UNTIL WS-ITEM-A-INDEX > 100.
+005020      CLOSE MY-REPORT-FILE.
+005030  9200-EXIT.
+005040      EXIT.
+005050
+005060  9210-PRINT-ITEM-A-LINE.
+005070      IF WS-ITEM-A-COUNT (WS-ITEM-A-INDEX) > ZERO
+005080          COMPUTE WS-ITEM-A-CODE-ED = WS-ITEM-A-INDEX - 1
+005082          COMPUTE WS-ITEM-A-LOOKUP-CODE = WS-ITEM-A-INDEX - 1
+005084          MOVE WS-ITEM-A-LOOKUP-CODE TO IA-ITEM-A-CODE
+005086          READ MY-ITEMA-FILE
+005088              INVALID KEY
+005089                  MOVE 'DESCRIPTION NOT ON FILE'
+005090                      TO IA-DESCRIPTION
+005092                  MOVE SPACES TO IA-PROCESSING-RULE
+005091          END-READ
+005100          MOVE WS-ITEM-A-COUNT (WS-ITEM-A-INDEX)
+005105              TO WS-ITEM-A-TALLY-ED
+005110          MOVE SPACES TO REPORT-LINE
+005120          STRING '  ITEM-A=' WS-ITEM-A-CODE-ED
+005130              ' COUNT=' WS-ITEM-A-TALLY-ED
+005135              ' DESC=' IA-DESCRIPTION
+005137              ' RULE=' IA-PROCESSING-RULE
+005140              DELIMITED BY SIZE INTO REPORT-LINE
+005150          WRITE REPORT-LINE
+005160      END-IF.
+005170  9210-EXIT.
+005180      EXIT.
+005190
+005200  9220-PRINT-FILE-COUNT-LINE.
+005210      MOVE WS-FILE-RECORD-COUNT (WS-FILE-INDEX)
+005220          TO WS-FILE-COUNT-ED.
+005230      MOVE WS-FILE-INDEX TO WS-FILE-INDEX-ED.
+005240      MOVE SPACES TO REPORT-LINE.
+005250      STRING '  FILE SLOT=' WS-FILE-INDEX-ED
+005260          ' RECORDS READ=' WS-FILE-COUNT-ED
+005270          DELIMITED BY SIZE INTO REPORT-LINE.
+005280      WRITE REPORT-LINE.
+005290  9220-EXIT.
+005300      EXIT.
+005310
+005320  9999-EXIT.
+005330      STOP RUN.
